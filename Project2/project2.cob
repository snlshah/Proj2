@@ -10,6 +10,41 @@
 
        SELECT PRNT-FILE    ASSIGN TO 'UR22S-PRNT'.
 
+       SELECT EXCP-FILE    ASSIGN TO 'UR22S-EXCP'.
+
+       SELECT OPTIONAL EMPMAST-FILE ASSIGN TO 'EMPMAST'
+           ORGANIZATION INDEXED
+           ACCESS MODE SEQUENTIAL
+           RECORD KEY IS I-EMPID OF EMPMAST-REC
+           FILE STATUS IS EMPM-STATUS.
+
+       SELECT OPTIONAL SRC-FILE ASSIGN TO 'EMPSRC'
+           FILE STATUS IS SRC-STATUS.
+
+       SELECT CSV-FILE     ASSIGN TO 'UR22S-CSV'.
+
+       SELECT OPTIONAL CTL-FILE ASSIGN TO 'NEWEMPCTL'
+           FILE STATUS IS CTL-STATUS.
+
+       SELECT OPTIONAL SORTPARM-FILE ASSIGN TO 'SORTPARM'
+           FILE STATUS IS SORTPARM-STATUS.
+
+       SELECT SORT-WORK    ASSIGN TO 'SORTWK1'.
+
+       SELECT SORTED-FILE  ASSIGN TO 'SRTDEMP'.
+
+       SELECT OPTIONAL RUNPARM-FILE ASSIGN TO 'RUNPARM'
+           FILE STATUS IS RUNPARM-STATUS.
+
+       SELECT OPTIONAL CKPT-FILE ASSIGN TO 'NEWEMPCKP'
+           FILE STATUS IS CKPT-STATUS.
+
+       SELECT OPTIONAL RESTART-FILE ASSIGN TO 'RESTARTSW'
+           FILE STATUS IS RESTART-STATUS.
+
+       SELECT OPTIONAL LASTRUN-FILE ASSIGN TO 'NEWEMPLRD'
+           FILE STATUS IS LASTRUN-STATUS.
+
 
        DATA DIVISION.
 
@@ -24,8 +59,97 @@
        FD  PRNT-FILE
        LABEL RECORDS ARE OMITTED.
        01  PRNT-REC                   PIC X(135).
-           
+
+       FD  EXCP-FILE
+       LABEL RECORDS ARE OMITTED.
+       01  EXCP-REC                   PIC X(135).
+
+       FD  EMPMAST-FILE
+       LABEL RECORDS ARE STANDARD.
+       01  EMPMAST-REC.
+           COPY EMPREC.
+
+       FD  SRC-FILE
+       LABEL RECORDS ARE STANDARD.
+       01  SRC-REC                     PIC X(1).
+
+       FD  CSV-FILE
+       LABEL RECORDS ARE OMITTED.
+       01  CSV-REC                     PIC X(100).
+
+       FD  CTL-FILE
+       LABEL RECORDS ARE STANDARD.
+       01  CTL-REC                     PIC 9(4).
+
+       FD  SORTPARM-FILE
+       LABEL RECORDS ARE STANDARD.
+       01  SORTPARM-REC                PIC X(1).
+
+       SD  SORT-WORK.
+       01  SORT-REC.
+           03  SK-EMPID                PIC X(7).
+           03  SK-LAST                 PIC X(15).
+           03  SK-FIRST                PIC X(15).
+           03  SK-TYPE                 PIC 9(2).
+           03  FILLER                  PIC X(68).
+
+       FD  SORTED-FILE
+       BLOCK CONTAINS 0 RECORDS
+       LABEL RECORDS ARE STANDARD.
+       01  SORTED-REC                  PIC X(107).
+
+       FD  RUNPARM-FILE
+       LABEL RECORDS ARE STANDARD.
+       01  RUNPARM-REC.
+           03  PARM-ST                 PIC X(1).
+           03  PARM-TYPE                PIC 9(2).
+
+       FD  CKPT-FILE
+       LABEL RECORDS ARE STANDARD.
+       01  CKPT-REC.
+           03  CKPT-READNUM            PIC 9(6).
+           03  CKPT-LINEINPUT          PIC 9999.
+           03  CKPT-HNUM               PIC 99.
+           03  CKPT-SNUM               PIC 99.
+           03  CKPT-TONE               PIC 99.
+           03  CKPT-TTWO               PIC 99.
+           03  CKPT-TTHREE             PIC 99.
+           03  CKPT-TFOUR              PIC 99.
+           03  CKPT-TFIVE              PIC 99.
+           03  CKPT-TSIX               PIC 99.
+           03  CKPT-TSEVEN             PIC 99.
+           03  CKPT-TEIGHT             PIC 99.
+           03  CKPT-TNINE              PIC 99.
+           03  CKPT-TTEN               PIC 99.
+           03  CKPT-SRCCOUNT           PIC 9(6).
+           03  CKPT-EXCPNUM            PIC 99.
+           03  CKPT-PAGEKOUNT          PIC 9999.
+           03  CKPT-REPTNUM            PIC 99.
+           03  CKPT-LINEKOUNT          PIC 99.
+           03  CKPT-ANNIVCOUNT         PIC 99.
+           03  CKPT-ANNIV-TABLE.
+               05  CKPT-ANNIV-ENTRY OCCURS 50 TIMES.
+                   07  CKPT-ANNIV-EMPID    PIC X(7).
+                   07  CKPT-ANNIV-NAME     PIC X(30).
+                   07  CKPT-ANNIV-YRS      PIC 99.
+           03  CKPT-TBADTYPE           PIC 99.
+           03  CKPT-BADTYPECOUNT       PIC 99.
+           03  CKPT-BADTYPE-TABLE.
+               05  CKPT-BADTYPE-ENTRY OCCURS 50 TIMES.
+                   07  CKPT-BADTYPE-EMPID  PIC X(7).
+                   07  CKPT-BADTYPE-TYPE   PIC 9(2).
+
+       FD  RESTART-FILE
+       LABEL RECORDS ARE STANDARD.
+       01  RESTART-REC                 PIC X(1).
+
+       FD  LASTRUN-FILE
+       LABEL RECORDS ARE STANDARD.
+       01  LASTRUN-REC                 PIC 9(8).
+
        WORKING-STORAGE SECTION.
+       COPY TYPECODE.
+
        01 S-P PIC 99 VALUE 00.
        01 H-P PIC 99 VALUE 00.    
        01 S-DIVI PIC 99999 VALUE 00.
@@ -53,35 +177,17 @@
        01  PAGE-KOUNT PIC 9999 VALUE 0001.
        01  LINE-INPUT PIC 9999 VALUE 0000.
        01  INPUT-DATA.
-                03  I-EMPID                  PIC X(7).
-                03  I-LAST                   PIC X(15).
-                03  I-FIRST                  PIC X(15).
-                03  I-TYPE                   PIC 9(2).
-                03  I-TITLE                  PIC X(17).
-                03  I-SSN.
-                        10 SSN_NUM.
-                                15 a PIC 9(3).
-                                15 b PIC 9(2).
-                                15 c PIC 9(4).
-                03  FILLER   PIC X(24)     VALUE SPACES.
-                03  I-DATE.
-                        10 START_DATE.
-                                15 MONTH  PIC 9(2).
-                                15 DY PIC 9(2).
-                                15 YEAR    PIC 9(4).
-                03  FILLER  PIC X(2)       VALUE SPACES.
-                03  I-RATE  PIC 9(4)V99.
-                03  I-ST    PIC X(1).
-           
+           COPY EMPREC.
+
 
 
 
        01  PRNT-DATA1.
                 
                 03  FILLER PIC X(2) VALUE SPACES.
-                03  a1 PIC 9(3).
+                03  a1 PIC X(3).
                 03 FILLER PIC X VALUE '-'.
-                03  b1 PIC 9(2).
+                03  b1 PIC X(2).
                 03 FILLER PIC X VALUE '-'.
                 03  c1 PIC 9(4).
 
@@ -110,7 +216,69 @@
                 03 FILLER PIC X(2) VALUE SPACES.
                 03 L-RATE PIC 9999.99.
                 03 FILLER PIC X(3) VALUE SPACES.
-                03 L-ST PIC X(1). 
+                03 L-ST PIC X(1).
+                03 FILLER PIC X(2) VALUE SPACES.
+                03 L-YRS-SVC PIC Z9.
+                03 FILLER PIC X(1) VALUE SPACES.
+                03 L-ANNIV PIC X(3).
+
+       01  PRNT-ANNIV-HEAD.
+                03  FILLER PIC X(2) VALUE SPACES.
+                03  FILLER PIC X(50) VALUE
+                    'EMPLOYEES REACHING A SERVICE ANNIVERSARY THIS RUN'.
+
+       01  PRNT-ANNIV-DATA.
+                03  FILLER PIC X(2) VALUE SPACES.
+                03  PA-EMPID PIC X(7).
+                03  FILLER PIC X(3) VALUE SPACES.
+                03  PA-NAME  PIC X(30).
+                03  FILLER PIC X(3) VALUE SPACES.
+                03  PA-YRS PIC Z9.
+                03  FILLER PIC X(3) VALUE SPACES.
+                03  FILLER PIC X(5) VALUE 'YEARS'.
+
+       01  PRNT-BADTYPE-HEAD.
+                03  FILLER PIC X(2) VALUE SPACES.
+                03  FILLER PIC X(39) VALUE
+                    'EMPLOYEES WITH OUT-OF-RANGE TYPE CODES'.
+
+       01  PRNT-BADTYPE-DATA.
+                03  FILLER PIC X(2) VALUE SPACES.
+                03  PB-EMPID PIC X(7).
+                03  FILLER PIC X(3) VALUE SPACES.
+                03  FILLER PIC X(11) VALUE 'TYPE CODE: '.
+                03  PB-TYPE PIC Z9.
+
+       01  PRNT-EXCP-HEAD.
+                03  FILLER PIC X(2) VALUE SPACES.
+                03  FILLER PIC X(40) VALUE
+                        'EXCEPTION REPORT - INVALID NEWEMP DATA'.
+
+       01  PRNT-EXCP-COL.
+                03  FILLER PIC X(2) VALUE SPACES.
+                03  FILLER PIC X(6) VALUE 'EMP ID'.
+                03  FILLER PIC X(4) VALUE SPACES.
+                03  FILLER PIC X(4) VALUE 'LAST'.
+                03  FILLER PIC X(13) VALUE SPACES.
+                03  FILLER PIC X(5) VALUE 'FIRST'.
+                03  FILLER PIC X(13) VALUE SPACES.
+                03  FILLER PIC X(6) VALUE 'REASON'.
+
+       01  PRNT-EXCP-DATA.
+                03  FILLER PIC X(2) VALUE SPACES.
+                03  EX-EMPID PIC X(7).
+                03  FILLER PIC X(3) VALUE SPACES.
+                03  EX-LAST PIC X(15).
+                03  FILLER PIC X(2) VALUE SPACES.
+                03  EX-FIRST PIC X(15).
+                03  FILLER PIC X(3) VALUE SPACES.
+                03  EX-REASON PIC X(40).
+
+       01  PRNT-EXCP-COUNT.
+                03  FILLER PIC X(2) VALUE SPACES.
+                03  FILLER PIC X(30) VALUE
+                        'NUMBER OF EXCEPTION RECORDS: '.
+                03  EXCPCOUNT PIC ZZ99.
       * 01 PRNT-SAVE.
       *         03 FILLER PIC X(2) VALUE SPACES.
       *         03 FILLER PIC X(21) VALUE 'AVERAGE SALARY RATE: '.
@@ -124,10 +292,24 @@
       *         03 HOURLY PICTURE $$9999.99.
        01 PRNT-CAL.
           03 FILLER PIC X(2) VALUE SPACES.
-          03 FILLER PIC X(33) VALUE 'NUMBER OF EMPLOYEE RECORDS READ: '.
+          03 FILLER PIC X(36) VALUE
+              'NUMBER OF EMPLOYEE RECORDS PRINTED: '.
           03 FILLER PIC X(2) VALUE SPACES.
           03 NUMRECORDS PICTURE ZZ99.
 
+       01 PRNT-MISMATCH-WARN.
+          03 FILLER PIC X(2) VALUE SPACES.
+          03 FILLER PIC X(56) VALUE
+             '*** RECORD COUNT MISMATCH - POSSIBLE TRUNCATED FEED ***'.
+
+       01 PRNT-MISMATCH-DETAIL.
+          03 FILLER PIC X(2) VALUE SPACES.
+          03 FILLER PIC X(17) VALUE 'EXPECTED COUNT: '.
+          03 MISMATCH-EXPECTED PIC ZZZ9.
+          03 FILLER PIC X(4) VALUE SPACES.
+          03 FILLER PIC X(14) VALUE 'ACTUAL READ: '.
+          03 MISMATCH-ACTUAL PIC ZZZ9.
+
        01 PRNT-HOURLY.
           03 FILLER PIC X(2) VALUE SPACES.
           03 FILLER PIC X(28) VALUE 'NUMBER OF HOURLY EMPLOYEES: '.
@@ -155,62 +337,61 @@
 
        01 PRNT-ONE.
           03 FILLER PIC X(2) VALUE SPACES.
-          03 FILLER PIC X(7) VALUE 'TYPE 1:'.
-        
+          03 TYPEONE-DESC PIC X(12).
+          03 FILLER PIC X(1) VALUE ':'.
           03 TYPEONE PIC ZZ9.
 
-       
-          03 FILLER PIC X(13) VALUE SPACES.
-          03 FILLER PIC X(7) VALUE 'TYPE 2:'.
-       
+          03 FILLER PIC X(2) VALUE SPACES.
+          03 TYPETWO-DESC PIC X(12).
+          03 FILLER PIC X(1) VALUE ':'.
           03 TYPETWO PIC ZZ9.
-        
+
       * 01 PRNT-THREE.
-          03 FILLER PIC X(13) VALUE SPACES.
-          03 FILLER PIC X(7) VALUE 'TYPE 3:'.
-      
+          03 FILLER PIC X(2) VALUE SPACES.
+          03 TYPETHREE-DESC PIC X(12).
+          03 FILLER PIC X(1) VALUE ':'.
           03 TYPETHREE PIC ZZ9.
 
       * 01 PRNT-FOUR.
-          03 FILLER PIC X(13) VALUE SPACES.
-          03 FILLER PIC X(7) VALUE 'TYPE 4:'.
-     
+          03 FILLER PIC X(2) VALUE SPACES.
+          03 TYPEFOUR-DESC PIC X(12).
+          03 FILLER PIC X(1) VALUE ':'.
           03 TYPEFOUR PIC ZZ9.
 
       * 01 PRNT-FIVE.
-          03 FILLER PIC X(13) VALUE SPACES.
-          03 FILLER PIC X(8) VALUE 'TYPE 5 :'.
-    
+          03 FILLER PIC X(2) VALUE SPACES.
+          03 TYPEFIVE-DESC PIC X(12).
+          03 FILLER PIC X(1) VALUE ':'.
           03 TYPEFIVE PIC ZZ9.
 
        01 PRNT-SIX.
-         03 FILLER PIC X(2) VALUE SPACES.
-          03 FILLER PIC X(7) VALUE 'TYPE 6:'.
-   
-          03 TYPESIX PIC ZZ9.   
+          03 FILLER PIC X(2) VALUE SPACES.
+          03 TYPESIX-DESC PIC X(12).
+          03 FILLER PIC X(1) VALUE ':'.
+          03 TYPESIX PIC ZZ9.
 
       * 01 PRNT-SEVEN.
-          03 FILLER PIC X(13) VALUE SPACES.
-          03 FILLER PIC X(7) VALUE 'TYPE 7:'.
-  
+          03 FILLER PIC X(2) VALUE SPACES.
+          03 TYPESEVEN-DESC PIC X(12).
+          03 FILLER PIC X(1) VALUE ':'.
           03 TYPESEVEN PIC ZZ9.
 
       * 01 PRNT-EIGHT.
-          03 FILLER PIC X(13) VALUE SPACES.
-          03 FILLER PIC X(7) VALUE 'TYPE 8:'.
- 
+          03 FILLER PIC X(2) VALUE SPACES.
+          03 TYPEEIGHT-DESC PIC X(12).
+          03 FILLER PIC X(1) VALUE ':'.
           03 TYPEEIGHT PIC ZZ9.
       * 01 PRNT-NINE.
-          03 FILLER PIC X(13) VALUE SPACES.
-          03 FILLER PIC X(7) VALUE 'TYPE 9:'.
-
+          03 FILLER PIC X(2) VALUE SPACES.
+          03 TYPENINE-DESC PIC X(12).
+          03 FILLER PIC X(1) VALUE ':'.
           03 TYPENINE PIC ZZ9.
       * 01 PRNT-TEN.
-          03 FILLER PIC X(13) VALUE SPACES.
-          03 FILLER PIC X(8) VALUE 'TYPE 10:'.    
-
+          03 FILLER PIC X(2) VALUE SPACES.
+          03 TYPETEN-DESC PIC X(12).
+          03 FILLER PIC X(1) VALUE ':'.
           03 TYPETEN PIC ZZ9.
-           
+
 
        01  PRNT-HEADING1.
         03 FILLER PIC X(2) VALUE SPACES.
@@ -256,8 +437,11 @@
        03 FILLER PIC X(8) VALUE SPACES.
        03 FILLER PIC X(4) VALUE 'RATE'.
        03 FILLER PIC X(6) VALUE SPACES.
-       03 FILLER PIC X(2) VALUE 'ST'.    
-         
+       03 FILLER PIC X(2) VALUE 'ST'.
+       03 FILLER PIC X(1) VALUE SPACES.
+       03 FILLER PIC X(3) VALUE 'YRS'.
+       03 FILLER PIC X(6) VALUE 'ANNIV'.
+
        01 MISC.
        03 CURRENT-DATE.
                         05 CUR-YR PIC X(2).
@@ -277,13 +461,108 @@
 
        03  EOF-I                  PIC 9         VALUE 0.
 
+       01  EDIT-SW                PIC X         VALUE 'Y'.
+       01  EXCP-NUM                PIC 99        VALUE 00.
+       01  EXCP-REASON             PIC X(40)     VALUE SPACES.
+       01  READ-NUM                PIC 9999      VALUE 0000.
+
+       01  EMPM-STATUS             PIC XX        VALUE '00'.
+       01  SRC-STATUS              PIC XX        VALUE '00'.
+       01  INPUT-SRC-SW            PIC X         VALUE 'N'.
+
+       01  CURRENT-DATE-LONG.
+           03  CUR-YR4              PIC 9(4).
+           03  CUR-MON4             PIC 9(2).
+           03  CUR-DAY4             PIC 9(2).
+
+       01  CSV-LINE                 PIC X(100)    VALUE SPACES.
+
+       01  CTL-STATUS                PIC XX       VALUE '00'.
+       01  EXPECTED-COUNT             PIC 9(4)     VALUE 0000.
+
+       01  SORTPARM-STATUS            PIC XX       VALUE '00'.
+       01  SORT-SW                    PIC X        VALUE 'N'.
+
+       01  RUNPARM-STATUS             PIC XX       VALUE '00'.
+       01  FILTER-ST                  PIC X        VALUE SPACES.
+       01  FILTER-TYPE                PIC 99       VALUE 00.
+       01  FILTER-SW                  PIC X        VALUE 'Y'.
+
+       01  CKPT-STATUS                PIC XX       VALUE '00'.
+       01  CKPT-INTERVAL              PIC 99       VALUE 25.
+       01  RESTART-STATUS             PIC XX       VALUE '00'.
+       01  RESTART-SW                 PIC X        VALUE 'N'.
+       01  SKIP-NUM                   PIC 9(6)     VALUE 0.
+       01  SRC-REC-COUNT              PIC 9(6)     VALUE 0.
+       01  COUNT-SW                   PIC 9        VALUE 0.
+       01  CKPT-IDX                   PIC 99       VALUE 00.
+
+       01  LASTRUN-STATUS             PIC XX       VALUE '00'.
+       01  LASTRUN-DATE-NUM           PIC 9(8)     VALUE 0.
+       01  TODAY-DATE-NUM             PIC 9(8)     VALUE 0.
+       01  ANNIV-YRS-THISYR           PIC 99       VALUE 00.
+       01  ANNIV-DATE-NUM             PIC 9(8)     VALUE 0.
+
+       01  YRS-SERVICE              PIC 99        VALUE 00.
+       01  ANNIV-COUNT              PIC 99        VALUE 00.
+       01  ANNIV-TABLE.
+           03  ANNIV-ENTRY OCCURS 50 TIMES INDEXED BY ANNIV-IDX.
+               05  ANNIV-EMPID      PIC X(7).
+               05  ANNIV-NAME       PIC X(30).
+               05  ANNIV-YRS        PIC 99.
+
+       01  T-BADTYPE                PIC 99        VALUE 00.
+       01  BADTYPE-COUNT            PIC 99        VALUE 00.
+       01  BADTYPE-TABLE.
+           03  BADTYPE-ENTRY OCCURS 50 TIMES INDEXED BY BADTYPE-IDX.
+               05  BADTYPE-EMPID    PIC X(7).
+               05  BADTYPE-TYPE     PIC 9(2).
+
        PROCEDURE DIVISION.
        000-MAINLINE.
        ACCEPT CURRENT-DATE FROM DATE.
-       OPEN INPUT INPUT-FILE
-       OUTPUT PRNT-FILE.
+       ACCEPT CURRENT-DATE-LONG FROM DATE YYYYMMDD.
+       COMPUTE TODAY-DATE-NUM =
+           CUR-YR4 * 10000 + CUR-MON4 * 100 + CUR-DAY4.
+       PERFORM 0060-INIT-TYPE-DESC.
+       PERFORM 0050-DETERMINE-SOURCE.
+       PERFORM 0070-READ-EXPECTED-COUNT.
+       PERFORM 0100-READ-RUNPARM.
+       PERFORM 0110-DETERMINE-RESTART.
+       PERFORM 0095-COUNT-SOURCE-RECS.
+       PERFORM 0140-READ-LASTRUN.
+       IF INPUT-SRC-SW = 'E'
+           OPEN INPUT EMPMAST-FILE
+           IF EMPM-STATUS NOT = '00'
+               DISPLAY 'EMPMAST COULD NOT BE OPENED - STATUS '
+                   EMPM-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+       ELSE
+           PERFORM 0080-DETERMINE-SORT-SW
+           PERFORM 0090-SORT-NEWEMP
+           OPEN INPUT SORTED-FILE
+       END-IF.
+       PERFORM 0120-RESTART-FROM-CKPT.
+       IF RESTART-SW = 'Y'
+           OPEN EXTEND PRNT-FILE
+           EXTEND EXCP-FILE
+           EXTEND CSV-FILE
+       ELSE
+           OPEN OUTPUT PRNT-FILE
+           OUTPUT EXCP-FILE
+           OUTPUT CSV-FILE
+           WRITE EXCP-REC FROM PRNT-EXCP-HEAD
+               AFTER ADVANCING 1 LINES
+           WRITE EXCP-REC FROM PRNT-EXCP-COL
+               AFTER ADVANCING 2 LINES
+           MOVE 'EMPID,LAST,FIRST,TYPE,RATE,ST,SSN' TO CSV-LINE
+           WRITE CSV-REC FROM CSV-LINE
+       END-IF.
+           PERFORM 0130-SKIP-TO-CKPT.
            PERFORM 2000-READ-INPUT.
-             
+
            PERFORM 1400-PRINT-HEAD.
           
            PERFORM 1500-LOOP
@@ -308,14 +587,303 @@
       *             PERFORM 788-TEN
       *            PERFORM 789-HOURLY
       *             PERFORM 790-SALARY
+                   PERFORM 1760-EXCPNUM
+                   PERFORM 1770-PRINT-ANNIV
+                   PERFORM 1780-PRINT-BADTYPE
+                   PERFORM 0150-WRITE-LASTRUN
            END-IF.
 
-           CLOSE INPUT-FILE
-            PRNT-FILE.
-          
-               
+           IF INPUT-SRC-SW = 'E'
+               CLOSE EMPMAST-FILE
+           ELSE
+               CLOSE SORTED-FILE
+           END-IF.
+           CLOSE PRNT-FILE
+            EXCP-FILE
+            CSV-FILE.
+
+
            STOP RUN.
-       
+
+       0060-INIT-TYPE-DESC.
+
+           MOVE TYPE-DESC (01) TO TYPEONE-DESC.
+           MOVE TYPE-DESC (02) TO TYPETWO-DESC.
+           MOVE TYPE-DESC (03) TO TYPETHREE-DESC.
+           MOVE TYPE-DESC (04) TO TYPEFOUR-DESC.
+           MOVE TYPE-DESC (05) TO TYPEFIVE-DESC.
+           MOVE TYPE-DESC (06) TO TYPESIX-DESC.
+           MOVE TYPE-DESC (07) TO TYPESEVEN-DESC.
+           MOVE TYPE-DESC (08) TO TYPEEIGHT-DESC.
+           MOVE TYPE-DESC (09) TO TYPENINE-DESC.
+           MOVE TYPE-DESC (10) TO TYPETEN-DESC.
+
+       0070-READ-EXPECTED-COUNT.
+
+           OPEN INPUT CTL-FILE.
+           IF CTL-STATUS = '00'
+               READ CTL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-REC TO EXPECTED-COUNT
+               END-READ
+               CLOSE CTL-FILE
+           END-IF.
+
+       0080-DETERMINE-SORT-SW.
+
+           MOVE 'N' TO SORT-SW.
+           OPEN INPUT SORTPARM-FILE.
+           IF SORTPARM-STATUS = '00'
+               READ SORTPARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SORTPARM-REC TO SORT-SW
+               END-READ
+               CLOSE SORTPARM-FILE
+           END-IF.
+
+       0090-SORT-NEWEMP.
+
+           IF SORT-SW = 'T'
+               SORT SORT-WORK
+                   ON ASCENDING KEY SK-TYPE
+                   USING INPUT-FILE
+                   GIVING SORTED-FILE
+           ELSE
+               SORT SORT-WORK
+                   ON ASCENDING KEY SK-LAST SK-FIRST
+                   USING INPUT-FILE
+                   GIVING SORTED-FILE
+           END-IF.
+
+       0050-DETERMINE-SOURCE.
+
+           MOVE 'N' TO INPUT-SRC-SW.
+           OPEN INPUT SRC-FILE.
+           IF SRC-STATUS = '00'
+               READ SRC-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SRC-REC TO INPUT-SRC-SW
+               END-READ
+               CLOSE SRC-FILE
+           END-IF.
+
+       0100-READ-RUNPARM.
+
+           OPEN INPUT RUNPARM-FILE.
+           IF RUNPARM-STATUS = '00'
+               READ RUNPARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-ST TO FILTER-ST
+                       MOVE PARM-TYPE TO FILTER-TYPE
+               END-READ
+               CLOSE RUNPARM-FILE
+           END-IF.
+
+       0095-COUNT-SOURCE-RECS.
+
+           MOVE 0 TO SRC-REC-COUNT.
+           MOVE 0 TO COUNT-SW.
+           IF RESTART-SW = 'Y'
+               IF INPUT-SRC-SW = 'E'
+                   OPEN INPUT EMPMAST-FILE
+                   IF EMPM-STATUS NOT = '00'
+                       DISPLAY 'EMPMAST COULD NOT BE OPENED - STATUS '
+                           EMPM-STATUS
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   PERFORM UNTIL COUNT-SW = 1
+                       READ EMPMAST-FILE INTO INPUT-DATA
+                           AT END MOVE 1 TO COUNT-SW
+                           NOT AT END ADD 1 TO SRC-REC-COUNT
+                       END-READ
+                   END-PERFORM
+                   CLOSE EMPMAST-FILE
+               ELSE
+                   OPEN INPUT INPUT-FILE
+                   PERFORM UNTIL COUNT-SW = 1
+                       READ INPUT-FILE
+                           AT END MOVE 1 TO COUNT-SW
+                           NOT AT END ADD 1 TO SRC-REC-COUNT
+                       END-READ
+                   END-PERFORM
+                   CLOSE INPUT-FILE
+               END-IF
+           ELSE
+               IF EXPECTED-COUNT > 0
+                   MOVE EXPECTED-COUNT TO SRC-REC-COUNT
+               END-IF
+           END-IF.
+
+       0110-DETERMINE-RESTART.
+
+           OPEN INPUT RESTART-FILE.
+           IF RESTART-STATUS = '00'
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RESTART-REC TO RESTART-SW
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+       0140-READ-LASTRUN.
+
+           MOVE 0 TO LASTRUN-DATE-NUM.
+           OPEN INPUT LASTRUN-FILE.
+           IF LASTRUN-STATUS = '00'
+               READ LASTRUN-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE LASTRUN-REC TO LASTRUN-DATE-NUM
+               END-READ
+               CLOSE LASTRUN-FILE
+           END-IF.
+
+       0150-WRITE-LASTRUN.
+
+           MOVE TODAY-DATE-NUM TO LASTRUN-REC.
+           OPEN OUTPUT LASTRUN-FILE.
+           WRITE LASTRUN-REC.
+           CLOSE LASTRUN-FILE.
+
+       0120-RESTART-FROM-CKPT.
+
+           IF RESTART-SW = 'Y'
+               OPEN INPUT CKPT-FILE
+               IF CKPT-STATUS = '00'
+                   READ CKPT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE CKPT-READNUM TO SKIP-NUM
+                           MOVE CKPT-LINEINPUT TO LINE-INPUT
+                           MOVE CKPT-HNUM TO H-NUM
+                           MOVE CKPT-SNUM TO S-NUM
+                           MOVE CKPT-TONE TO T-ONE
+                           MOVE CKPT-TTWO TO T-TWO
+                           MOVE CKPT-TTHREE TO T-THREE
+                           MOVE CKPT-TFOUR TO T-FOUR
+                           MOVE CKPT-TFIVE TO T-FIVE
+                           MOVE CKPT-TSIX TO T-SIX
+                           MOVE CKPT-TSEVEN TO T-SEVEN
+                           MOVE CKPT-TEIGHT TO T-EIGHT
+                           MOVE CKPT-TNINE TO T-NINE
+                           MOVE CKPT-TTEN TO T-TEN
+                           MOVE CKPT-EXCPNUM TO EXCP-NUM
+                           MOVE CKPT-PAGEKOUNT TO PAGE-KOUNT
+                           MOVE CKPT-REPTNUM TO REPT-NUM
+                           MOVE CKPT-LINEKOUNT TO LINE-KOUNT
+                           MOVE CKPT-ANNIVCOUNT TO ANNIV-COUNT
+                           PERFORM VARYING CKPT-IDX FROM 1 BY 1
+                                   UNTIL CKPT-IDX > 50
+                               MOVE CKPT-ANNIV-EMPID (CKPT-IDX)
+                                   TO ANNIV-EMPID (CKPT-IDX)
+                               MOVE CKPT-ANNIV-NAME (CKPT-IDX)
+                                   TO ANNIV-NAME (CKPT-IDX)
+                               MOVE CKPT-ANNIV-YRS (CKPT-IDX)
+                                   TO ANNIV-YRS (CKPT-IDX)
+                           END-PERFORM
+                           MOVE CKPT-TBADTYPE TO T-BADTYPE
+                           MOVE CKPT-BADTYPECOUNT TO BADTYPE-COUNT
+                           PERFORM VARYING CKPT-IDX FROM 1 BY 1
+                                   UNTIL CKPT-IDX > 50
+                               MOVE CKPT-BADTYPE-EMPID (CKPT-IDX)
+                                   TO BADTYPE-EMPID (CKPT-IDX)
+                               MOVE CKPT-BADTYPE-TYPE (CKPT-IDX)
+                                   TO BADTYPE-TYPE (CKPT-IDX)
+                           END-PERFORM
+                   END-READ
+                   CLOSE CKPT-FILE
+               END-IF
+               IF CKPT-SRCCOUNT NOT = 0
+                  AND CKPT-SRCCOUNT NOT = SRC-REC-COUNT
+                   DISPLAY 'NEWEMPCKP SRC COUNT '
+                       CKPT-SRCCOUNT
+                       ' <> CURRENT INPUT '
+                       SRC-REC-COUNT
+                       ' - RESTART IGNORED, REPROCESS FULL FEED'
+                   MOVE 'N' TO RESTART-SW
+                   MOVE 0 TO SKIP-NUM
+                   MOVE 0000 TO LINE-INPUT
+                   MOVE 0 TO READ-NUM
+                   MOVE 00 TO H-NUM S-NUM
+                   MOVE 00 TO T-ONE T-TWO T-THREE T-FOUR T-FIVE
+                   MOVE 00 TO T-SIX T-SEVEN T-EIGHT T-NINE T-TEN
+                   MOVE 00 TO EXCP-NUM
+                   MOVE 0001 TO PAGE-KOUNT
+                   MOVE 00 TO REPT-NUM
+                   MOVE 00 TO LINE-KOUNT
+                   MOVE 00 TO ANNIV-COUNT
+                   MOVE 00 TO T-BADTYPE
+                   MOVE 00 TO BADTYPE-COUNT
+               END-IF
+           END-IF.
+
+       0130-SKIP-TO-CKPT.
+
+           IF RESTART-SW = 'Y' AND SKIP-NUM > 0
+               PERFORM SKIP-NUM TIMES
+                   PERFORM 2000-READ-INPUT
+               END-PERFORM
+           END-IF.
+
+       1580-WRITE-CHECKPOINT.
+
+           IF FUNCTION MOD(READ-NUM, CKPT-INTERVAL) = 0
+               MOVE READ-NUM TO CKPT-READNUM
+               MOVE LINE-INPUT TO CKPT-LINEINPUT
+               MOVE H-NUM TO CKPT-HNUM
+               MOVE S-NUM TO CKPT-SNUM
+               MOVE T-ONE TO CKPT-TONE
+               MOVE T-TWO TO CKPT-TTWO
+               MOVE T-THREE TO CKPT-TTHREE
+               MOVE T-FOUR TO CKPT-TFOUR
+               MOVE T-FIVE TO CKPT-TFIVE
+               MOVE T-SIX TO CKPT-TSIX
+               MOVE T-SEVEN TO CKPT-TSEVEN
+               MOVE T-EIGHT TO CKPT-TEIGHT
+               MOVE T-NINE TO CKPT-TNINE
+               MOVE T-TEN TO CKPT-TTEN
+               MOVE SRC-REC-COUNT TO CKPT-SRCCOUNT
+               MOVE EXCP-NUM TO CKPT-EXCPNUM
+               MOVE PAGE-KOUNT TO CKPT-PAGEKOUNT
+               MOVE REPT-NUM TO CKPT-REPTNUM
+               MOVE LINE-KOUNT TO CKPT-LINEKOUNT
+               MOVE ANNIV-COUNT TO CKPT-ANNIVCOUNT
+               PERFORM VARYING CKPT-IDX FROM 1 BY 1
+                       UNTIL CKPT-IDX > 50
+                   MOVE ANNIV-EMPID (CKPT-IDX)
+                       TO CKPT-ANNIV-EMPID (CKPT-IDX)
+                   MOVE ANNIV-NAME (CKPT-IDX)
+                       TO CKPT-ANNIV-NAME (CKPT-IDX)
+                   MOVE ANNIV-YRS (CKPT-IDX)
+                       TO CKPT-ANNIV-YRS (CKPT-IDX)
+               END-PERFORM
+               MOVE T-BADTYPE TO CKPT-TBADTYPE
+               MOVE BADTYPE-COUNT TO CKPT-BADTYPECOUNT
+               PERFORM VARYING CKPT-IDX FROM 1 BY 1
+                       UNTIL CKPT-IDX > 50
+                   MOVE BADTYPE-EMPID (CKPT-IDX)
+                       TO CKPT-BADTYPE-EMPID (CKPT-IDX)
+                   MOVE BADTYPE-TYPE (CKPT-IDX)
+                       TO CKPT-BADTYPE-TYPE (CKPT-IDX)
+               END-PERFORM
+               OPEN OUTPUT CKPT-FILE
+               WRITE CKPT-REC
+               CLOSE CKPT-FILE
+           END-IF.
+
        1100-PHEAD.
            
            MOVE PAGE-KOUNT TO ERROR-PAGE.
@@ -340,10 +908,117 @@
            
       
        1500-LOOP.
-           
-           PERFORM 1600-PRINT-NAMES.
+
+           PERFORM 1550-EDIT-RECORD.
+           IF EDIT-SW = 'Y'
+                   MOVE I-RATE OF INPUT-DATA TO L-RATE
+                   PERFORM 1650-CALC-TENURE
+                   PERFORM 1690-WRITE-CSV
+                   PERFORM 1570-CHECK-FILTER
+                   IF FILTER-SW = 'Y'
+                           PERFORM 1600-PRINT-NAMES
+                   END-IF
+           ELSE
+                   PERFORM 1560-WRITE-EXCEPTION
+           END-IF.
+           PERFORM 1580-WRITE-CHECKPOINT.
            PERFORM 2000-READ-INPUT.
-        
+
+       1570-CHECK-FILTER.
+
+           MOVE 'Y' TO FILTER-SW.
+           IF FILTER-ST NOT = SPACES
+               AND I-ST OF INPUT-DATA NOT = FILTER-ST
+                   MOVE 'N' TO FILTER-SW
+           END-IF.
+           IF FILTER-TYPE NOT = 00
+               AND I-TYPE OF INPUT-DATA NOT = FILTER-TYPE
+                   MOVE 'N' TO FILTER-SW
+           END-IF.
+
+       1550-EDIT-RECORD.
+
+           MOVE 'Y' TO EDIT-SW.
+           MOVE SPACES TO EXCP-REASON.
+           IF I-EMPID OF INPUT-DATA = SPACES
+                   MOVE 'N' TO EDIT-SW
+                   MOVE 'MISSING EMPLOYEE ID' TO EXCP-REASON
+           ELSE
+             IF I-ST OF INPUT-DATA NOT = 'H'
+               AND I-ST OF INPUT-DATA NOT = 'S'
+                   MOVE 'N' TO EDIT-SW
+                   MOVE 'INVALID STATUS CODE' TO EXCP-REASON
+             ELSE
+               IF I-RATE OF INPUT-DATA NOT NUMERIC
+                 OR I-RATE OF INPUT-DATA = 0
+                   MOVE 'N' TO EDIT-SW
+                   MOVE 'INVALID OR ZERO RATE' TO EXCP-REASON
+               ELSE
+                 IF a OF INPUT-DATA NOT NUMERIC
+                   OR b OF INPUT-DATA NOT NUMERIC
+                   OR c OF INPUT-DATA NOT NUMERIC
+                   MOVE 'N' TO EDIT-SW
+                   MOVE 'INVALID SSN FORMAT' TO EXCP-REASON
+                 ELSE
+                   IF (a OF INPUT-DATA = 000
+                      AND b OF INPUT-DATA = 00
+                      AND c OF INPUT-DATA = 0000)
+                      OR (a OF INPUT-DATA = 999
+                      AND b OF INPUT-DATA = 99
+                      AND c OF INPUT-DATA = 9999)
+                      MOVE 'N' TO EDIT-SW
+                      MOVE 'INVALID SSN (ALL ZERO/NINE)' TO EXCP-REASON
+                   END-IF
+                 END-IF
+               END-IF
+             END-IF
+           END-IF.
+
+       1560-WRITE-EXCEPTION.
+
+           MOVE I-EMPID OF INPUT-DATA  TO EX-EMPID.
+           MOVE I-LAST OF INPUT-DATA   TO EX-LAST.
+           MOVE I-FIRST OF INPUT-DATA  TO EX-FIRST.
+           MOVE EXCP-REASON TO EX-REASON.
+           WRITE EXCP-REC FROM PRNT-EXCP-DATA
+           AFTER ADVANCING 1 LINES.
+           ADD 1 TO EXCP-NUM.
+
+       1760-EXCPNUM.
+
+           MOVE EXCP-NUM TO EXCPCOUNT.
+           WRITE EXCP-REC FROM PRNT-EXCP-COUNT
+           AFTER ADVANCING 2 LINES.
+
+       1770-PRINT-ANNIV.
+
+           WRITE PRNT-REC FROM PRNT-ANNIV-HEAD
+           AFTER ADVANCING 3 LINES.
+           IF ANNIV-COUNT > 0
+                   PERFORM VARYING ANNIV-IDX FROM 1 BY 1
+                           UNTIL ANNIV-IDX > ANNIV-COUNT
+                           MOVE ANNIV-EMPID (ANNIV-IDX) TO PA-EMPID
+                           MOVE ANNIV-NAME  (ANNIV-IDX) TO PA-NAME
+                           MOVE ANNIV-YRS   (ANNIV-IDX) TO PA-YRS
+                           WRITE PRNT-REC FROM PRNT-ANNIV-DATA
+                           AFTER ADVANCING 1 LINES
+                   END-PERFORM
+           END-IF.
+
+       1780-PRINT-BADTYPE.
+
+           WRITE PRNT-REC FROM PRNT-BADTYPE-HEAD
+           AFTER ADVANCING 3 LINES.
+           IF BADTYPE-COUNT > 0
+                   PERFORM VARYING BADTYPE-IDX FROM 1 BY 1
+                           UNTIL BADTYPE-IDX > BADTYPE-COUNT
+                           MOVE BADTYPE-EMPID (BADTYPE-IDX) TO PB-EMPID
+                           MOVE BADTYPE-TYPE  (BADTYPE-IDX) TO PB-TYPE
+                           WRITE PRNT-REC FROM PRNT-BADTYPE-DATA
+                           AFTER ADVANCING 1 LINES
+                   END-PERFORM
+           END-IF.
+
        1700-RECNUM.
            
            WRITE PRNT-REC FROM PRNT-HEADING1
@@ -352,7 +1027,16 @@
            AFTER ADVANCING 1 LINE.
            WRITE PRNT-REC FROM PRNT-CAL
            AFTER ADVANCING 4 LINES.
-          
+           IF EXPECTED-COUNT > 0 AND READ-NUM NOT = EXPECTED-COUNT
+                   MOVE EXPECTED-COUNT TO MISMATCH-EXPECTED
+                   MOVE READ-NUM TO MISMATCH-ACTUAL
+                   WRITE PRNT-REC FROM PRNT-MISMATCH-WARN
+                   AFTER ADVANCING 2 LINES
+                   WRITE PRNT-REC FROM PRNT-MISMATCH-DETAIL
+                   AFTER ADVANCING 1 LINES
+                   MOVE 4 TO RETURN-CODE
+           END-IF.
+
        700-HEMP.
            WRITE PRNT-REC FROM PRNT-HOURLY
            AFTER ADVANCING 2 LINES.
@@ -406,23 +1090,22 @@
 
        1600-PRINT-NAMES.
             
-           MOVE I-EMPID           TO L-EMPID1.
-           MOVE I-LAST            TO L-LAST.
-           MOVE I-FIRST           TO L-FIRST.
-           MOVE I-TYPE            TO L-TYPE.
-           MOVE I-TITLE           TO L-TITLE.
-           MOVE a                 TO a1.
-           MOVE b                 TO b1.
-           MOVE c                 TO c1.
-           MOVE MONTH            TO MONTH1.
-           MOVE DY               TO DY1.
-           MOVE YEAR             TO YEAR1.
-           MOVE I-RATE           TO L-RATE.
-           MOVE I-ST             TO L-ST.
+           MOVE I-EMPID OF INPUT-DATA           TO L-EMPID1.
+           MOVE I-LAST OF INPUT-DATA            TO L-LAST.
+           MOVE I-FIRST OF INPUT-DATA           TO L-FIRST.
+           MOVE I-TYPE OF INPUT-DATA            TO L-TYPE.
+           MOVE I-TITLE OF INPUT-DATA           TO L-TITLE.
+           MOVE 'XXX'             TO a1.
+           MOVE 'XX'              TO b1.
+           MOVE c OF INPUT-DATA                 TO c1.
+           MOVE MONTH OF INPUT-DATA            TO MONTH1.
+           MOVE DY OF INPUT-DATA               TO DY1.
+           MOVE YEAR OF INPUT-DATA             TO YEAR1.
+           MOVE I-ST OF INPUT-DATA             TO L-ST.
            MOVE CUR-DAY TO DATE-DAY.
            MOVE CUR-MON TO DATE-MON.
            MOVE CUR-YR TO DATE-YR.
-           
+
            IF L-RATE > 0
                    IF L-ST = 'S'
                            MOVE L-RATE TO S-PLACE
@@ -492,13 +1175,21 @@
                            ADD 1 TO T-NINE
                            MOVE T-NINE TO TYPENINE
 
-
-
-                   WHEN OTHER
+                   WHEN L-TYPE = 10
                      ADD 1 TO T-TEN
                     MOVE T-TEN TO  TYPETEN
 
-           END-EVALUATE.        
+                   WHEN OTHER
+                     ADD 1 TO T-BADTYPE
+                     IF BADTYPE-COUNT < 50
+                             ADD 1 TO BADTYPE-COUNT
+                             MOVE I-EMPID OF INPUT-DATA
+                                 TO BADTYPE-EMPID (BADTYPE-COUNT)
+                             MOVE L-TYPE
+                                 TO BADTYPE-TYPE (BADTYPE-COUNT)
+                     END-IF
+
+           END-EVALUATE.
 
           
        WRITE PRNT-REC FROM PRNT-DATA1
@@ -507,15 +1198,85 @@
            ADD 1 TO LINE-INPUT.
            MOVE LINE-INPUT TO NUMRECORDS.
       *WRITE PRNT-REC FROM PRNT-CAL.
-       
-       1800-HEADING-RTN.          
+
+       1690-WRITE-CSV.
+
+           MOVE SPACES TO CSV-LINE.
+           STRING I-EMPID OF INPUT-DATA DELIMITED BY SPACE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(I-LAST OF INPUT-DATA)
+                      DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(I-FIRST OF INPUT-DATA)
+                      DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  I-TYPE OF INPUT-DATA DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  L-RATE DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  I-ST OF INPUT-DATA DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  SSN_NUM OF INPUT-DATA DELIMITED BY SIZE
+                  INTO CSV-LINE
+           END-STRING.
+           WRITE CSV-REC FROM CSV-LINE.
+
+       1650-CALC-TENURE.
+
+           COMPUTE YRS-SERVICE = CUR-YR4 - YEAR OF INPUT-DATA.
+           IF CUR-MON4 < MONTH OF INPUT-DATA
+                   SUBTRACT 1 FROM YRS-SERVICE
+           ELSE
+             IF CUR-MON4 = MONTH OF INPUT-DATA
+               AND CUR-DAY4 < DY OF INPUT-DATA
+                   SUBTRACT 1 FROM YRS-SERVICE
+             END-IF
+           END-IF.
+           MOVE YRS-SERVICE TO L-YRS-SVC.
+           MOVE SPACES TO L-ANNIV.
+           COMPUTE ANNIV-YRS-THISYR = CUR-YR4 - YEAR OF INPUT-DATA.
+           COMPUTE ANNIV-DATE-NUM = CUR-YR4 * 10000
+               + MONTH OF INPUT-DATA * 100 + DY OF INPUT-DATA.
+           IF (ANNIV-YRS-THISYR = 5 OR ANNIV-YRS-THISYR = 10
+              OR ANNIV-YRS-THISYR = 15 OR ANNIV-YRS-THISYR = 20)
+              AND ANNIV-DATE-NUM > LASTRUN-DATE-NUM
+              AND ANNIV-DATE-NUM <= TODAY-DATE-NUM
+                   MOVE '*' TO L-ANNIV
+                   IF ANNIV-COUNT < 50
+                           ADD 1 TO ANNIV-COUNT
+                           MOVE I-EMPID OF INPUT-DATA
+                               TO ANNIV-EMPID (ANNIV-COUNT)
+                           MOVE SPACES TO ANNIV-NAME (ANNIV-COUNT)
+                           STRING FUNCTION TRIM(I-LAST OF INPUT-DATA)
+                                      DELIMITED BY SIZE
+                                  ', ' DELIMITED BY SIZE
+                                  FUNCTION TRIM(I-FIRST OF INPUT-DATA)
+                                      DELIMITED BY SIZE
+                                  INTO ANNIV-NAME (ANNIV-COUNT)
+                           END-STRING
+                           MOVE ANNIV-YRS-THISYR
+                               TO ANNIV-YRS (ANNIV-COUNT)
+                   END-IF
+           END-IF.
+
+       1800-HEADING-RTN.
            PERFORM 1400-PRINT-HEAD.
                   
            MOVE ZEROS TO LINE-KOUNT.
 
        2000-READ-INPUT.
-           READ INPUT-FILE INTO INPUT-DATA     
-           AT END MOVE 1 TO EOF-I.
-      *   PERFORM 1700-RECNUM. 
+           IF INPUT-SRC-SW = 'E'
+               READ EMPMAST-FILE INTO INPUT-DATA
+               AT END MOVE 1 TO EOF-I
+               END-READ
+           ELSE
+               READ SORTED-FILE INTO INPUT-DATA
+               AT END MOVE 1 TO EOF-I
+               END-READ
+           END-IF.
+           IF EOF-I NOT = 1
+                   ADD 1 TO READ-NUM
+           END-IF.
+      *   PERFORM 1700-RECNUM.
 
 
