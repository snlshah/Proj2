@@ -0,0 +1,25 @@
+      ******************************************************************
+      *    EMPREC  --  shared employee data layout (106 bytes).
+      *    COPY under an 01-level group, e.g.:
+      *        01  INPUT-DATA.
+      *            COPY EMPREC.
+      ******************************************************************
+           03  I-EMPID                  PIC X(7).
+           03  I-LAST                   PIC X(15).
+           03  I-FIRST                  PIC X(15).
+           03  I-TYPE                   PIC 9(2).
+           03  I-TITLE                  PIC X(17).
+           03  I-SSN.
+                   10 SSN_NUM.
+                           15 a PIC 9(3).
+                           15 b PIC 9(2).
+                           15 c PIC 9(4).
+           03  FILLER   PIC X(24)     VALUE SPACES.
+           03  I-DATE.
+                   10 START_DATE.
+                           15 MONTH  PIC 9(2).
+                           15 DY PIC 9(2).
+                           15 YEAR    PIC 9(4).
+           03  FILLER  PIC X(2)       VALUE SPACES.
+           03  I-RATE  PIC 9(4)V99.
+           03  I-ST    PIC X(1).
