@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    TYPECODE  --  I-TYPE (01-10) classification description
+      *    lookup table. COPY directly into WORKING-STORAGE SECTION.
+      ******************************************************************
+       01  TYPE-DESC-INIT.
+           03  FILLER PIC X(12) VALUE 'HOURLY-REG  '.
+           03  FILLER PIC X(12) VALUE 'HOURLY-OT   '.
+           03  FILLER PIC X(12) VALUE 'SALARY-EXEMP'.
+           03  FILLER PIC X(12) VALUE 'SALARY-NONEX'.
+           03  FILLER PIC X(12) VALUE 'TEMP/SEASNL '.
+           03  FILLER PIC X(12) VALUE 'PART-TIME   '.
+           03  FILLER PIC X(12) VALUE 'CONTRACTOR  '.
+           03  FILLER PIC X(12) VALUE 'INTERN      '.
+           03  FILLER PIC X(12) VALUE 'EXECUTIVE   '.
+           03  FILLER PIC X(12) VALUE 'OTHER       '.
+
+       01  TYPE-DESC-TABLE REDEFINES TYPE-DESC-INIT.
+           03  TYPE-DESC PIC X(12) OCCURS 10 TIMES.
