@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  empmaint.
+       AUTHOR. Sonali Shah.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT TRANS-FILE   ASSIGN TO 'EMPTRANS'.
+
+       SELECT EMPMAST-FILE ASSIGN TO 'EMPMAST'
+           ORGANIZATION INDEXED
+           ACCESS MODE DYNAMIC
+           RECORD KEY IS I-EMPID OF EMPMAST-REC
+           FILE STATUS IS EMPM-STATUS.
+
+       SELECT LOG-FILE     ASSIGN TO 'EMPMAINT-LOG'.
+
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  TRANS-FILE
+       BLOCK CONTAINS 0 RECORDS
+       LABEL RECORDS ARE STANDARD.
+
+       01  TRANS-REC.
+           03  TR-CODE              PIC X(1).
+           COPY EMPREC.
+
+       FD  EMPMAST-FILE
+       LABEL RECORDS ARE STANDARD.
+
+       01  EMPMAST-REC.
+           COPY EMPREC.
+
+       FD  LOG-FILE
+       LABEL RECORDS ARE OMITTED.
+       01  LOG-REC                  PIC X(95).
+
+       WORKING-STORAGE SECTION.
+       01  EMPM-STATUS              PIC XX       VALUE '00'.
+       01  EOF-T                    PIC 9        VALUE 0.
+       01  TRANS-NUM                PIC 9999     VALUE 0000.
+       01  ADD-NUM                  PIC 9999     VALUE 0000.
+       01  CHG-NUM                  PIC 9999     VALUE 0000.
+       01  DEL-NUM                  PIC 9999     VALUE 0000.
+       01  REJ-NUM                  PIC 9999     VALUE 0000.
+
+       01  LOG-DETAIL.
+           03  FILLER               PIC X(1)     VALUE SPACES.
+           03  LOG-CODE              PIC X(1).
+           03  FILLER               PIC X(2)     VALUE SPACES.
+           03  LOG-EMPID             PIC X(7).
+           03  FILLER               PIC X(2)     VALUE SPACES.
+           03  LOG-RESULT            PIC X(40).
+
+       01  LOG-TOTALS.
+           03  FILLER            PIC X(1)  VALUE SPACES.
+           03  FILLER            PIC X(20)
+               VALUE 'TRANSACTIONS READ: '.
+           03  LOG-TRANS-NUM      PIC ZZZ9.
+           03  FILLER            PIC X(4)  VALUE SPACES.
+           03  FILLER            PIC X(6)  VALUE 'ADDS: '.
+           03  LOG-ADD-NUM        PIC ZZZ9.
+           03  FILLER            PIC X(4)  VALUE SPACES.
+           03  FILLER            PIC X(9)  VALUE 'CHANGES: '.
+           03  LOG-CHG-NUM        PIC ZZZ9.
+           03  FILLER            PIC X(4)  VALUE SPACES.
+           03  FILLER            PIC X(9)  VALUE 'DELETES: '.
+           03  LOG-DEL-NUM        PIC ZZZ9.
+           03  FILLER            PIC X(4)  VALUE SPACES.
+           03  FILLER            PIC X(10) VALUE 'REJECTED: '.
+           03  LOG-REJ-NUM        PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+
+           PERFORM 0100-OPEN-FILES.
+           PERFORM 2000-READ-TRANS.
+           PERFORM 1000-PROCESS-TRANS
+               UNTIL EOF-T = 1.
+           PERFORM 1900-WRITE-TOTALS.
+           PERFORM 0200-CLOSE-FILES.
+           STOP RUN.
+
+       0100-OPEN-FILES.
+
+           OPEN INPUT TRANS-FILE.
+           OPEN OUTPUT LOG-FILE.
+           OPEN I-O EMPMAST-FILE.
+           IF EMPM-STATUS = '35'
+               OPEN OUTPUT EMPMAST-FILE
+               CLOSE EMPMAST-FILE
+               OPEN I-O EMPMAST-FILE
+           END-IF.
+
+       0200-CLOSE-FILES.
+
+           CLOSE TRANS-FILE
+                 LOG-FILE
+                 EMPMAST-FILE.
+
+       1000-PROCESS-TRANS.
+
+           ADD 1 TO TRANS-NUM.
+           EVALUATE TR-CODE
+               WHEN 'A'
+                   PERFORM 1100-ADD-EMPLOYEE
+               WHEN 'C'
+                   PERFORM 1200-CHANGE-EMPLOYEE
+               WHEN 'D'
+                   PERFORM 1300-DELETE-EMPLOYEE
+               WHEN OTHER
+                   MOVE TR-CODE TO LOG-CODE
+                   MOVE I-EMPID OF TRANS-REC TO LOG-EMPID
+                   MOVE 'REJECTED - INVALID TRANSACTION CODE'
+                       TO LOG-RESULT
+                   PERFORM 1800-WRITE-LOG
+                   ADD 1 TO REJ-NUM
+           END-EVALUATE.
+           PERFORM 2000-READ-TRANS.
+
+       1100-ADD-EMPLOYEE.
+
+           MOVE CORRESPONDING TRANS-REC TO EMPMAST-REC.
+           WRITE EMPMAST-REC
+               INVALID KEY
+                   MOVE 'A' TO LOG-CODE
+                   MOVE I-EMPID OF TRANS-REC TO LOG-EMPID
+                   MOVE 'REJECTED - EMPLOYEE ID ALREADY ON FILE'
+                       TO LOG-RESULT
+                   PERFORM 1800-WRITE-LOG
+                   ADD 1 TO REJ-NUM
+               NOT INVALID KEY
+                   MOVE 'A' TO LOG-CODE
+                   MOVE I-EMPID OF TRANS-REC TO LOG-EMPID
+                   MOVE 'ADDED' TO LOG-RESULT
+                   PERFORM 1800-WRITE-LOG
+                   ADD 1 TO ADD-NUM
+           END-WRITE.
+
+       1200-CHANGE-EMPLOYEE.
+
+           MOVE I-EMPID OF TRANS-REC TO I-EMPID OF EMPMAST-REC.
+           MOVE CORRESPONDING TRANS-REC TO EMPMAST-REC.
+           REWRITE EMPMAST-REC
+               INVALID KEY
+                   MOVE 'C' TO LOG-CODE
+                   MOVE I-EMPID OF TRANS-REC TO LOG-EMPID
+                   MOVE 'REJECTED - EMPLOYEE ID NOT ON FILE'
+                       TO LOG-RESULT
+                   PERFORM 1800-WRITE-LOG
+                   ADD 1 TO REJ-NUM
+               NOT INVALID KEY
+                   MOVE 'C' TO LOG-CODE
+                   MOVE I-EMPID OF TRANS-REC TO LOG-EMPID
+                   MOVE 'CHANGED' TO LOG-RESULT
+                   PERFORM 1800-WRITE-LOG
+                   ADD 1 TO CHG-NUM
+           END-REWRITE.
+
+       1300-DELETE-EMPLOYEE.
+
+           MOVE I-EMPID OF TRANS-REC TO I-EMPID OF EMPMAST-REC.
+           DELETE EMPMAST-FILE
+               INVALID KEY
+                   MOVE 'D' TO LOG-CODE
+                   MOVE I-EMPID OF TRANS-REC TO LOG-EMPID
+                   MOVE 'REJECTED - EMPLOYEE ID NOT ON FILE'
+                       TO LOG-RESULT
+                   PERFORM 1800-WRITE-LOG
+                   ADD 1 TO REJ-NUM
+               NOT INVALID KEY
+                   MOVE 'D' TO LOG-CODE
+                   MOVE I-EMPID OF TRANS-REC TO LOG-EMPID
+                   MOVE 'DELETED' TO LOG-RESULT
+                   PERFORM 1800-WRITE-LOG
+                   ADD 1 TO DEL-NUM
+           END-DELETE.
+
+       1800-WRITE-LOG.
+
+           WRITE LOG-REC FROM LOG-DETAIL
+           AFTER ADVANCING 1 LINES.
+
+       1900-WRITE-TOTALS.
+
+           MOVE TRANS-NUM TO LOG-TRANS-NUM.
+           MOVE ADD-NUM   TO LOG-ADD-NUM.
+           MOVE CHG-NUM   TO LOG-CHG-NUM.
+           MOVE DEL-NUM   TO LOG-DEL-NUM.
+           MOVE REJ-NUM   TO LOG-REJ-NUM.
+           WRITE LOG-REC FROM LOG-TOTALS
+           AFTER ADVANCING 2 LINES.
+
+       2000-READ-TRANS.
+
+           READ TRANS-FILE
+           AT END MOVE 1 TO EOF-T.
